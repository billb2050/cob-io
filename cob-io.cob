@@ -1,23 +1,289 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. cob-io.
-      * A GnuCOBOL program
-      * Console I/O
-      * On: 11/12/2017
-      * By: Bill Blasingim      
-      *
-      *             
-       Environment Division.      
-       Input-Output Section.
-       File-Control.
-
-       Data Division.
-       File Section.
-   
-       Working-Storage Section.
-         77 ws-input   pic x(20).
-       PROCEDURE DIVISION.
-         DISPLAY "What is your name? " WITH NO ADVANCING.
-         Accept ws-input from console.
-         DISPLAY "Hello ",ws-input.
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. cob-io.
+000300 AUTHOR. BILL BLASINGIM.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 11/12/2017.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* A GnuCOBOL program
+000900* Console I/O
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*----------------------------------------------------------------
+001300* 11/12/2017  BB   Original version - accept a name, say hello.
+001400* 08/08/2026  BB   Added GREETLOG transaction file.  Every run
+001500*                  now appends a timestamped, sequence-numbered
+001600*                  entry recording the raw operator input so we
+001700*                  have something to show at audit time.
+001800* 08/08/2026  BB   Added input validation - blank entries are
+001900*                  re-prompted and entries that fill all 20
+002000*                  bytes are flagged as possibly truncated.
+002100* 08/09/2026  BB   Moved the input field and greeting message
+002200*                  text out to the shared GREETREC copybook.
+002300* 08/09/2026  BB   Added GR-LANG-CODE prompt and per-language
+002400*                  greeting lookup (EN/ES/FR); unknown codes
+002500*                  fall back to the English prefix.
+002600* 08/09/2026  BB   GL-LOG-RECORD is now space-filled before each
+002700*                  WRITE - the separator FILLERs' VALUE SPACE
+002800*                  was never applied at runtime and was leaving
+002900*                  GREETLOG writes rejected with a bad record.
+003000* 08/09/2026  BB   Added an indexed OPERATOR-INDEX-FILE keyed on
+003100*                  a short operator ID - a regular is looked up
+003200*                  by ID instead of retyping their name, and any
+003300*                  operator typed in by hand with an ID is saved
+003400*                  to the index for next time.
+003500* 08/09/2026  BB   Added AUDIT-FILE - a rejected or unusual
+003600*                  entry (blank input, truncated input, unknown
+003700*                  language code, operator ID not on file) now
+003800*                  writes an audit record with a reason code
+003900*                  and the raw input.
+004000* 08/09/2026  BB   Fixed a missing space between the greeting
+004100*                  prefix and the name on the console, and
+004200*                  added a console warning when the language
+004300*                  code is unrecognized.
+004400*----------------------------------------------------------------
+004500 ENVIRONMENT DIVISION.
+004600 CONFIGURATION SECTION.
+004700 SOURCE-COMPUTER. GNUCOBOL.
+004800 OBJECT-COMPUTER. GNUCOBOL.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+005200         ORGANIZATION IS LINE SEQUENTIAL.
+005300
+005400     SELECT OPERATOR-INDEX-FILE ASSIGN TO "OPERIDX"
+005500         ORGANIZATION IS INDEXED
+005600         ACCESS MODE IS DYNAMIC
+005700         RECORD KEY IS OPIX-OPER-ID
+005800         FILE STATUS IS CIO-OPIX-STATUS.
+005900
+006000     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+006100         ORGANIZATION IS LINE SEQUENTIAL.
+006200
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  GREETLOG-FILE
+006600     LABEL RECORDS ARE STANDARD.
+006700 01  GL-LOG-RECORD.
+006800     05  GL-RUN-DATE             PIC 9(08).
+006900     05  FILLER                  PIC X(01)   VALUE SPACE.
+007000     05  GL-RUN-TIME             PIC 9(08).
+007100     05  FILLER                  PIC X(01)   VALUE SPACE.
+007200     05  GL-SEQ-NO               PIC 9(05).
+007300     05  FILLER                  PIC X(01)   VALUE SPACE.
+007400     05  GL-RAW-INPUT            PIC X(20).
+007500
+007600 FD  OPERATOR-INDEX-FILE
+007700     LABEL RECORDS ARE STANDARD.
+007800     COPY OPERIDX.
+007900
+008000 FD  AUDIT-FILE
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY AUDITREC.
+008300
+008400 WORKING-STORAGE SECTION.
+008500   COPY GREETREC.
+008600
+008700   01  CIO-CONTROLS.
+008800       05  CIO-SEQ-NO            PIC 9(05)   COMP VALUE ZERO.
+008900       05  CIO-EOF-SWITCH        PIC X(01)   VALUE "N".
+009000           88  CIO-EOF           VALUE "Y".
+009100       05  CIO-REJECT-COUNT      PIC 9(05)   COMP VALUE ZERO.
+009200       05  CIO-TRUNC-COUNT       PIC 9(05)   COMP VALUE ZERO.
+009300       05  CIO-LANG-FOUND-SWITCH PIC X(01)   VALUE "N".
+009400           88  CIO-LANG-FOUND    VALUE "Y".
+009500       05  CIO-LANG-UNKNOWN-SWITCH PIC X(01) VALUE "N".
+009600           88  CIO-LANG-UNKNOWN  VALUE "Y".
+009700       05  CIO-RESOLVED-PREFIX   PIC X(10)   VALUE SPACES.
+009800       05  CIO-OPIX-STATUS       PIC X(02)   VALUE SPACES.
+009900       05  CIO-OPER-ID           PIC X(05)   VALUE SPACES.
+010000       05  CIO-OPIX-FOUND-SWITCH PIC X(01)   VALUE "N".
+010100           88  CIO-OPIX-FOUND    VALUE "Y".
+010200       05  CIO-AUDIT-SEQ         PIC 9(05)   COMP VALUE ZERO.
+010300       05  CIO-AUDIT-REASON-CODE PIC X(02)   VALUE SPACES.
+010400       05  CIO-AUDIT-REASON-TEXT PIC X(21)   VALUE SPACES.
+010500       05  CIO-AUDIT-RAW-INPUT   PIC X(20)   VALUE SPACES.
+010600
+010700   01  CIO-GREETING-LINE         PIC X(31)   VALUE SPACES.
+010800
+010900 PROCEDURE DIVISION.
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE
+011200         THRU 1000-EXIT.
+011300     PERFORM 2000-PROCESS-GREETING
+011400         THRU 2000-EXIT.
+011500     PERFORM 7000-TERMINATE
+011600         THRU 7000-EXIT.
+011700     STOP RUN.
+011800
+011900 1000-INITIALIZE.
+012000     OPEN OUTPUT GREETLOG-FILE.
+012100     MOVE ZERO TO CIO-SEQ-NO.
+012200     OPEN I-O OPERATOR-INDEX-FILE.
+012300     IF CIO-OPIX-STATUS NOT = "00"
+012400         OPEN OUTPUT OPERATOR-INDEX-FILE
+012500         CLOSE OPERATOR-INDEX-FILE
+012600         OPEN I-O OPERATOR-INDEX-FILE
+012700     END-IF.
+012800     MOVE ZERO TO CIO-SEQ-NO.
+012900     OPEN OUTPUT AUDIT-FILE.
+013000     MOVE ZERO TO CIO-AUDIT-SEQ.
+013100 1000-EXIT.
+013200     EXIT.
+013300
+013400 2000-PROCESS-GREETING.
+013500     PERFORM 2050-LOOKUP-OPERATOR
+013600         THRU 2050-EXIT.
+013700     IF NOT CIO-OPIX-FOUND
+013800         PERFORM 2100-GET-AND-VALIDATE-INPUT
+013900             THRU 2100-EXIT
+014000         PERFORM 2060-SAVE-OPERATOR
+014100             THRU 2060-EXIT
+014200     END-IF.
+014300     PERFORM 2200-LOOKUP-LANG-TEMPLATE
+014400         THRU 2200-EXIT.
+014500     MOVE SPACES TO CIO-GREETING-LINE.
+014600     STRING FUNCTION TRIM(CIO-RESOLVED-PREFIX)
+014700             DELIMITED BY SIZE
+014800             " "                 DELIMITED BY SIZE
+014900             GR-RAW-INPUT        DELIMITED BY SIZE
+015000             INTO CIO-GREETING-LINE.
+015100     DISPLAY CIO-GREETING-LINE.
+015200     PERFORM 4000-WRITE-GREETLOG
+015300         THRU 4000-EXIT.
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700 2050-LOOKUP-OPERATOR.
+015800     MOVE "N" TO CIO-OPIX-FOUND-SWITCH.
+015900     DISPLAY "Operator ID (blank to type name manually)? "
+016000         WITH NO ADVANCING.
+016100     ACCEPT CIO-OPER-ID FROM CONSOLE.
+016200     IF CIO-OPER-ID NOT = SPACES
+016300         MOVE CIO-OPER-ID TO OPIX-OPER-ID
+016400         READ OPERATOR-INDEX-FILE
+016500             INVALID KEY
+016600                 DISPLAY "Operator ID not on file - "
+016700                     "please type the name."
+016800                 MOVE "04" TO CIO-AUDIT-REASON-CODE
+016900                 MOVE "OPERATOR ID NOT FOUND"
+017000                     TO CIO-AUDIT-REASON-TEXT
+017100                 MOVE CIO-OPER-ID TO CIO-AUDIT-RAW-INPUT
+017200                 PERFORM 5000-WRITE-AUDIT-ENTRY
+017300                     THRU 5000-EXIT
+017400             NOT INVALID KEY
+017500                 MOVE OPIX-NAME TO GR-RAW-INPUT
+017600                 MOVE OPIX-LANG-CODE TO GR-LANG-CODE
+017700                 MOVE "Y" TO CIO-OPIX-FOUND-SWITCH
+017800         END-READ
+017900     END-IF.
+018000 2050-EXIT.
+018100     EXIT.
+018200
+018300 2060-SAVE-OPERATOR.
+018400     IF CIO-OPER-ID NOT = SPACES
+018500         MOVE CIO-OPER-ID TO OPIX-OPER-ID
+018600         MOVE GR-RAW-INPUT TO OPIX-NAME
+018700         MOVE GR-LANG-CODE TO OPIX-LANG-CODE
+018800         WRITE OPERATOR-INDEX-REC
+018900             INVALID KEY
+019000                 DISPLAY "Operator ID already on file - "
+019100                     "not re-saved."
+019200         END-WRITE
+019300     END-IF.
+019400 2060-EXIT.
+019500     EXIT.
+019600
+019700 2100-GET-AND-VALIDATE-INPUT.
+019800     DISPLAY "What is your name? " WITH NO ADVANCING.
+019900     ACCEPT GR-RAW-INPUT FROM CONSOLE.
+020000     IF GR-RAW-INPUT = SPACES
+020100         DISPLAY "Name cannot be blank - please re-enter."
+020200         ADD 1 TO CIO-REJECT-COUNT
+020300         MOVE "01" TO CIO-AUDIT-REASON-CODE
+020400         MOVE "BLANK INPUT" TO CIO-AUDIT-REASON-TEXT
+020500         MOVE GR-RAW-INPUT TO CIO-AUDIT-RAW-INPUT
+020600         PERFORM 5000-WRITE-AUDIT-ENTRY
+020700             THRU 5000-EXIT
+020800         GO TO 2100-GET-AND-VALIDATE-INPUT
+020900     END-IF.
+021000     IF GR-RAW-INPUT(20:1) NOT = SPACE
+021100         DISPLAY "Warning - entry filled all 20 characters "
+021200             "and may have been truncated."
+021300         ADD 1 TO CIO-TRUNC-COUNT
+021400         MOVE "02" TO CIO-AUDIT-REASON-CODE
+021500         MOVE "TRUNCATED INPUT" TO CIO-AUDIT-REASON-TEXT
+021600         MOVE GR-RAW-INPUT TO CIO-AUDIT-RAW-INPUT
+021700         PERFORM 5000-WRITE-AUDIT-ENTRY
+021800             THRU 5000-EXIT
+021900     END-IF.
+022000     DISPLAY "Language code (EN/ES/FR, blank = EN)? "
+022100         WITH NO ADVANCING.
+022200     ACCEPT GR-LANG-CODE FROM CONSOLE.
+022300     IF GR-LANG-CODE = SPACES
+022400         MOVE "EN" TO GR-LANG-CODE
+022500     END-IF.
+022600 2100-EXIT.
+022700     EXIT.
+022800
+022900 2200-LOOKUP-LANG-TEMPLATE.
+023000     MOVE SPACES TO CIO-RESOLVED-PREFIX.
+023100     MOVE "N" TO CIO-LANG-FOUND-SWITCH.
+023200     PERFORM 2210-SEARCH-TEMPLATE
+023300         THRU 2210-EXIT
+023400         VARYING GREET-TEMPLATE-IX FROM 1 BY 1
+023500         UNTIL GREET-TEMPLATE-IX > 3
+023600             OR CIO-LANG-FOUND.
+023700     IF NOT CIO-LANG-FOUND
+023800         MOVE GREET-MSG-PREFIX TO CIO-RESOLVED-PREFIX
+023900         MOVE "Y" TO CIO-LANG-UNKNOWN-SWITCH
+024000         DISPLAY "Warning - unrecognized language code - "
+024100             "using English."
+024200         MOVE "03" TO CIO-AUDIT-REASON-CODE
+024300         MOVE "UNKNOWN LANGUAGE CODE" TO CIO-AUDIT-REASON-TEXT
+024400         MOVE GR-RAW-INPUT TO CIO-AUDIT-RAW-INPUT
+024500         PERFORM 5000-WRITE-AUDIT-ENTRY
+024600             THRU 5000-EXIT
+024700     END-IF.
+024800 2200-EXIT.
+024900     EXIT.
+025000
+025100 2210-SEARCH-TEMPLATE.
+025200     IF GT-LANG-CODE(GREET-TEMPLATE-IX) = GR-LANG-CODE
+025300         MOVE GT-MSG-PREFIX(GREET-TEMPLATE-IX)
+025400             TO CIO-RESOLVED-PREFIX
+025500         MOVE "Y" TO CIO-LANG-FOUND-SWITCH
+025600     END-IF.
+025700 2210-EXIT.
+025800     EXIT.
+025900
+026000 4000-WRITE-GREETLOG.
+026100     MOVE SPACES TO GL-LOG-RECORD.
+026200     ADD 1 TO CIO-SEQ-NO.
+026300     ACCEPT GL-RUN-DATE FROM DATE YYYYMMDD.
+026400     ACCEPT GL-RUN-TIME FROM TIME.
+026500     MOVE CIO-SEQ-NO TO GL-SEQ-NO.
+026600     MOVE GR-RAW-INPUT TO GL-RAW-INPUT.
+026700     WRITE GL-LOG-RECORD.
+026800 4000-EXIT.
+026900     EXIT.
+027000
+027100 7000-TERMINATE.
+027200     CLOSE GREETLOG-FILE.
+027300     CLOSE OPERATOR-INDEX-FILE.
+027400     CLOSE AUDIT-FILE.
+027500 7000-EXIT.
+027600     EXIT.
 
+027700 5000-WRITE-AUDIT-ENTRY.
+027800     MOVE SPACES TO AUDIT-REC.
+027900     ADD 1 TO CIO-AUDIT-SEQ.
+028000     ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+028100     ACCEPT AU-RUN-TIME FROM TIME.
+028200     MOVE CIO-AUDIT-SEQ TO AU-SEQ-NO.
+028300     MOVE CIO-AUDIT-REASON-CODE TO AU-REASON-CODE.
+028400     MOVE CIO-AUDIT-REASON-TEXT TO AU-REASON-TEXT.
+028500     MOVE CIO-AUDIT-RAW-INPUT TO AU-RAW-INPUT.
+028600     WRITE AUDIT-REC.
+028700 5000-EXIT.
+028800     EXIT.
