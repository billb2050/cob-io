@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * OPERIDX.CPY
+      * Indexed (VSAM-style KSDS) operator record, keyed on a short
+      * operator ID, so a regular site operator can be looked up by ID
+      * instead of re-typing their full name every run.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 08/09/2026  BB   Original version - operator ID, name, and
+      *                  preferred language code for cob-io's operator
+      *                  index lookup.
+      *----------------------------------------------------------------
+       01  OPERATOR-INDEX-REC.
+           05  OPIX-OPER-ID            PIC X(05).
+           05  OPIX-NAME               PIC X(20).
+           05  OPIX-LANG-CODE          PIC X(02).
