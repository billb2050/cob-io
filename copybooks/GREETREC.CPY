@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------
+      * GREETREC.CPY
+      * Shared layout and message text for the "greet an operator"
+      * pattern used by cob-io and its companion batch/maintenance
+      * programs, so every program that needs the input field and
+      * message format includes this member instead of retyping
+      * PIC X(20) by hand.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 08/09/2026  BB   Original version - pulled WS-INPUT and the
+      *                  "Hello" message text out of cob-io.cob.
+      * 08/09/2026  BB   Added GR-LANG-CODE and the GREET-TEMPLATE-
+      *                  TABLE of per-language message prefixes so
+      *                  the greeting is no longer English-only.
+      *----------------------------------------------------------------
+       01  GREET-RECORD.
+           05  GR-RAW-INPUT            PIC X(20).
+           05  GR-LANG-CODE            PIC X(02)  VALUE "EN".
+
+       01  GREET-MESSAGE-TEXT.
+           05  GREET-MSG-PREFIX        PIC X(07)  VALUE "Hello, ".
+
+      *----------------------------------------------------------------
+      * Per-language greeting prefixes, looked up by GR-LANG-CODE.
+      * Unrecognized codes fall back to GREET-MSG-PREFIX (English).
+      *----------------------------------------------------------------
+       01  GREET-TEMPLATE-VALUES.
+           05  FILLER                  PIC X(12)  VALUE "ENHello, ".
+           05  FILLER                  PIC X(12)  VALUE "ESHola, ".
+           05  FILLER                  PIC X(12)  VALUE "FRBonjour, ".
+
+       01  GREET-TEMPLATE-TABLE REDEFINES GREET-TEMPLATE-VALUES.
+           05  GREET-TEMPLATE          OCCURS 3 TIMES
+                                        INDEXED BY GREET-TEMPLATE-IX.
+               10  GT-LANG-CODE        PIC X(02).
+               10  GT-MSG-PREFIX       PIC X(10).
