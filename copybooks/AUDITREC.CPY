@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      * AUDITREC.CPY
+      * Shared AUDIT-FILE record layout, used by cob-io and cob-batch
+      * to record *why* a run didn't produce a normal greeting - blank
+      * input, truncated input, an unknown language code, or an
+      * operator ID that wasn't on file - along with the original raw
+      * input, so an auditor can see what happened without having to
+      * cross-reference GREETLOG.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 08/09/2026  BB   Original version.
+      *----------------------------------------------------------------
+       01  AUDIT-REC.
+           05  AU-RUN-DATE             PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AU-RUN-TIME             PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AU-SEQ-NO               PIC 9(05).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AU-REASON-CODE          PIC X(02).
+               88  AU-REASON-BLANK     VALUE "01".
+               88  AU-REASON-TRUNC     VALUE "02".
+               88  AU-REASON-LANG      VALUE "03".
+               88  AU-REASON-NOTFOUND  VALUE "04".
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AU-REASON-TEXT          PIC X(21).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AU-RAW-INPUT            PIC X(20).
