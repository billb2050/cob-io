@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      * NAMEREC.CPY
+      * Shared NAME-FILE roster record layout, used by cob-batch (reads
+      * the roster for a greeting run) and cob-roster (maintains the
+      * roster interactively), so both programs agree on one column
+      * layout instead of each hard-coding NAME-FILE's fields.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * 08/09/2026  BB   Original version - pulled NAME-REC out of
+      *                  cob-batch.cob so cob-roster can share it.
+      *                  Added NR-STATUS so a roster entry can be
+      *                  marked inactive without deleting it outright.
+      *----------------------------------------------------------------
+       01  NAME-REC.
+           05  NR-NAME                 PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  NR-LANG-CODE            PIC X(02).
+           05  FILLER                  PIC X(01).
+           05  NR-STATUS               PIC X(01).
+               88  NR-ACTIVE           VALUE SPACE "A".
+               88  NR-INACTIVE         VALUE "I".
