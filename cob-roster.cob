@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. cob-roster.
+000300 AUTHOR. BILL BLASINGIM.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* A GnuCOBOL program
+000900* Interactive roster maintenance - lets a shift operator list,
+001000* add, correct, or mark inactive the entries in NAME-FILE without
+001100* hand-editing the flat file, so the batch greeting run (cob-
+001200* batch) always has an up-to-date roster to work from.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*----------------------------------------------------------------
+001600* 08/09/2026  BB   Original version - SCREEN SECTION menu over
+001700*                  the shared NAME-FILE roster; the whole roster
+001800*                  is loaded into a table, maintained there, and
+001900*                  rewritten to NAME-FILE on exit.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. GNUCOBOL.
+002400 OBJECT-COMPUTER. GNUCOBOL.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT NAME-FILE ASSIGN TO "NAMEFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  NAME-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY NAMEREC.
+003500
+003600 WORKING-STORAGE SECTION.
+003700   01  ROSTER-TABLE.
+003800       05  ROSTER-ENTRY          OCCURS 200 TIMES.
+003900           10  RT-NAME           PIC X(20).
+004000           10  RT-LANG-CODE      PIC X(02).
+004100           10  RT-STATUS         PIC X(01).
+004200               88  RT-ACTIVE     VALUE SPACE "A".
+004300               88  RT-INACTIVE   VALUE "I".
+004400
+004500   01  ROST-CONTROLS.
+004600       05  ROST-COUNT            PIC 9(04)   COMP VALUE ZERO.
+004700       05  ROST-EOF-SWITCH       PIC X(01)   VALUE "N".
+004800           88  ROST-EOF          VALUE "Y".
+004900       05  ROST-SEL-IX           PIC 9(04)   COMP VALUE ZERO.
+005000       05  ROST-SEL-ENTRY        PIC 9(04)   VALUE ZERO.
+005100       05  ROST-MENU-CHOICE      PIC X(01)   VALUE SPACE.
+005200       05  ROST-EXIT-SWITCH      PIC X(01)   VALUE "N".
+005300           88  ROST-DONE         VALUE "Y".
+005400       05  ROST-WORK-NAME        PIC X(20)   VALUE SPACES.
+005500       05  ROST-WORK-LANG        PIC X(02)   VALUE SPACES.
+005600       05  ROST-STATUS-WORD      PIC X(08)   VALUE SPACES.
+005700       05  ROST-LIST-LINE        PIC X(60)   VALUE SPACES.
+005800       05  ROST-SEQ-DISP         PIC 9(04)   VALUE ZERO.
+005900
+006000 SCREEN SECTION.
+006100 01  ROST-MENU-SCREEN.
+006200     05  BLANK SCREEN.
+006300     05  LINE 1  COL 1   VALUE "COB-ROSTER - ROSTER MAINTENANCE".
+006400     05  LINE 3  COL 3   VALUE "L - List the roster".
+006500     05  LINE 4  COL 3   VALUE "A - Add a new entry".
+006600     05  LINE 5  COL 3   VALUE "C - Correct an entry".
+006700     05  LINE 6  COL 3   VALUE "I - Mark an entry inactive".
+006800     05  LINE 7  COL 3   VALUE "X - Exit and save".
+006900     05  LINE 9  COL 1   VALUE "Selection: ".
+007000     05  LINE 9  COL 12  PIC X(01) TO ROST-MENU-CHOICE.
+007100
+007200 01  ROST-ADD-SCREEN.
+007300     05  BLANK SCREEN.
+007400     05  LINE 1  COL 1   VALUE "ADD ROSTER ENTRY".
+007500     05  LINE 3  COL 1   VALUE "Name (20 chars) .. ".
+007600     05  LINE 3  COL 20  PIC X(20) TO ROST-WORK-NAME.
+007700     05  LINE 4  COL 1   VALUE "Lang code (blank=EN) ".
+007800     05  LINE 4  COL 22  PIC X(02) TO ROST-WORK-LANG.
+007900
+008000 01  ROST-SELECT-SCREEN.
+008100     05  BLANK SCREEN.
+008200     05  LINE 1  COL 1   VALUE "ENTER ENTRY NUMBER FROM THE LIST".
+008300     05  LINE 3  COL 1   VALUE "Entry number ..... ".
+008400     05  LINE 3  COL 20  PIC 9(04) TO ROST-SEL-ENTRY.
+008500
+008600 01  ROST-CORRECT-SCREEN.
+008700     05  BLANK SCREEN.
+008800     05  LINE 1  COL 1   VALUE "CORRECT ROSTER ENTRY".
+008900     05  LINE 3  COL 1   VALUE "New name (blank=no change) ".
+009000     05  LINE 3  COL 29  PIC X(20) TO ROST-WORK-NAME.
+009100     05  LINE 4  COL 1   VALUE "New lang code (blank=no change) ".
+009200     05  LINE 4  COL 34  PIC X(02) TO ROST-WORK-LANG.
+009300
+009400 PROCEDURE DIVISION.
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE
+009700         THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-MENU
+009900         THRU 2000-EXIT
+010000         UNTIL ROST-DONE.
+010100     PERFORM 8000-SAVE-ROSTER
+010200         THRU 8000-EXIT.
+010300     STOP RUN.
+010400
+010500 1000-INITIALIZE.
+010600     OPEN INPUT NAME-FILE.
+010700     MOVE ZERO TO ROST-COUNT.
+010800     PERFORM 1100-LOAD-ENTRY
+010900         THRU 1100-EXIT
+011000         UNTIL ROST-EOF.
+011100     CLOSE NAME-FILE.
+011200 1000-EXIT.
+011300     EXIT.
+011400
+011500 1100-LOAD-ENTRY.
+011600     READ NAME-FILE
+011700         AT END
+011800             MOVE "Y" TO ROST-EOF-SWITCH
+011900         NOT AT END
+012000           IF ROST-COUNT = 200
+012100             DISPLAY "Roster is full - ignoring extra entries."
+012300           ELSE
+012400             ADD 1 TO ROST-COUNT
+012500             MOVE NR-NAME TO RT-NAME(ROST-COUNT)
+012600             MOVE NR-LANG-CODE TO RT-LANG-CODE(ROST-COUNT)
+012700             MOVE NR-STATUS TO RT-STATUS(ROST-COUNT)
+012800           END-IF
+012900     END-READ.
+013000 1100-EXIT.
+013100     EXIT.
+013200
+013300 2000-PROCESS-MENU.
+013400     DISPLAY ROST-MENU-SCREEN.
+013500     ACCEPT ROST-MENU-SCREEN.
+013600     EVALUATE ROST-MENU-CHOICE
+013700         WHEN "L" WHEN "l"
+013800             PERFORM 3000-LIST-ROSTER
+013900                 THRU 3000-EXIT
+014000         WHEN "A" WHEN "a"
+014100             PERFORM 4000-ADD-ENTRY
+014200                 THRU 4000-EXIT
+014300         WHEN "C" WHEN "c"
+014400             PERFORM 5000-CORRECT-ENTRY
+014500                 THRU 5000-EXIT
+014600         WHEN "I" WHEN "i"
+014700             PERFORM 6000-INACTIVATE-ENTRY
+014800                 THRU 6000-EXIT
+014900         WHEN "X" WHEN "x"
+015000             MOVE "Y" TO ROST-EXIT-SWITCH
+015100         WHEN OTHER
+015200             DISPLAY "Invalid selection - choose L, A, C, I or X."
+015300     END-EVALUATE.
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700 3000-LIST-ROSTER.
+015800     DISPLAY " ".
+015900     DISPLAY "  #    NAME                 LANG  STATUS".
+016000     PERFORM 3100-LIST-ENTRY
+016100         THRU 3100-EXIT
+016200         VARYING ROST-SEL-IX FROM 1 BY 1
+016300         UNTIL ROST-SEL-IX > ROST-COUNT.
+016400 3000-EXIT.
+016500     EXIT.
+016600
+016700 3100-LIST-ENTRY.
+016800     MOVE ROST-SEL-IX TO ROST-SEQ-DISP.
+016900     IF RT-INACTIVE(ROST-SEL-IX)
+017000         MOVE "INACTIVE" TO ROST-STATUS-WORD
+017100     ELSE
+017200         MOVE "ACTIVE" TO ROST-STATUS-WORD
+017300     END-IF.
+017400     MOVE SPACES TO ROST-LIST-LINE.
+017500     STRING ROST-SEQ-DISP          DELIMITED BY SIZE
+017600             "  "                  DELIMITED BY SIZE
+017700             RT-NAME(ROST-SEL-IX)  DELIMITED BY SIZE
+017800             " "                   DELIMITED BY SIZE
+017900             RT-LANG-CODE(ROST-SEL-IX) DELIMITED BY SIZE
+018000             "  "                  DELIMITED BY SIZE
+018100             ROST-STATUS-WORD      DELIMITED BY SIZE
+018200             INTO ROST-LIST-LINE.
+018300     DISPLAY ROST-LIST-LINE.
+018400 3100-EXIT.
+018500     EXIT.
+018600
+018700 4000-ADD-ENTRY.
+018800     IF ROST-COUNT = 200
+018900         DISPLAY "Roster is full - cannot add another entry."
+019000     ELSE
+019100         MOVE SPACES TO ROST-WORK-NAME
+019200         MOVE SPACES TO ROST-WORK-LANG
+019300         DISPLAY ROST-ADD-SCREEN
+019400         ACCEPT ROST-ADD-SCREEN
+019500         IF ROST-WORK-NAME = SPACES
+019600             DISPLAY "Name cannot be blank - entry not added."
+019700         ELSE
+019800             ADD 1 TO ROST-COUNT
+019900             MOVE ROST-WORK-NAME TO RT-NAME(ROST-COUNT)
+020000             IF ROST-WORK-LANG = SPACES
+020100                 MOVE "EN" TO RT-LANG-CODE(ROST-COUNT)
+020200             ELSE
+020300                 MOVE ROST-WORK-LANG TO RT-LANG-CODE(ROST-COUNT)
+020400             END-IF
+020500             MOVE SPACE TO RT-STATUS(ROST-COUNT)
+020600         END-IF
+020700     END-IF.
+020800 4000-EXIT.
+020900     EXIT.
+021000
+021100 5000-CORRECT-ENTRY.
+021200     PERFORM 3000-LIST-ROSTER
+021300         THRU 3000-EXIT.
+021400     MOVE ZERO TO ROST-SEL-ENTRY.
+021500     DISPLAY ROST-SELECT-SCREEN.
+021600     ACCEPT ROST-SELECT-SCREEN.
+021700     MOVE ROST-SEL-ENTRY TO ROST-SEL-IX.
+021800     IF ROST-SEL-IX < 1 OR ROST-SEL-IX > ROST-COUNT
+021900         DISPLAY "No such entry number."
+022000     ELSE
+022100         MOVE SPACES TO ROST-WORK-NAME
+022200         MOVE SPACES TO ROST-WORK-LANG
+022300         DISPLAY ROST-CORRECT-SCREEN
+022400         ACCEPT ROST-CORRECT-SCREEN
+022500         IF ROST-WORK-NAME NOT = SPACES
+022600             MOVE ROST-WORK-NAME TO RT-NAME(ROST-SEL-IX)
+022700         END-IF
+022800         IF ROST-WORK-LANG NOT = SPACES
+022900             MOVE ROST-WORK-LANG TO RT-LANG-CODE(ROST-SEL-IX)
+023000         END-IF
+023100     END-IF.
+023200 5000-EXIT.
+023300     EXIT.
+023400
+023500 6000-INACTIVATE-ENTRY.
+023600     PERFORM 3000-LIST-ROSTER
+023700         THRU 3000-EXIT.
+023800     MOVE ZERO TO ROST-SEL-ENTRY.
+023900     DISPLAY ROST-SELECT-SCREEN.
+024000     ACCEPT ROST-SELECT-SCREEN.
+024100     MOVE ROST-SEL-ENTRY TO ROST-SEL-IX.
+024200     IF ROST-SEL-IX < 1 OR ROST-SEL-IX > ROST-COUNT
+024300         DISPLAY "No such entry number."
+024400     ELSE
+024500         MOVE "I" TO RT-STATUS(ROST-SEL-IX)
+024600     END-IF.
+024700 6000-EXIT.
+024800     EXIT.
+024900
+025000 8000-SAVE-ROSTER.
+025100     OPEN OUTPUT NAME-FILE.
+025200     PERFORM 8100-WRITE-ENTRY
+025300         THRU 8100-EXIT
+025400         VARYING ROST-SEL-IX FROM 1 BY 1
+025500         UNTIL ROST-SEL-IX > ROST-COUNT.
+025600     CLOSE NAME-FILE.
+025700 8000-EXIT.
+025800     EXIT.
+025900
+026000 8100-WRITE-ENTRY.
+026100     MOVE SPACES TO NAME-REC.
+026200     MOVE RT-NAME(ROST-SEL-IX) TO NR-NAME.
+026300     MOVE RT-LANG-CODE(ROST-SEL-IX) TO NR-LANG-CODE.
+026400     MOVE RT-STATUS(ROST-SEL-IX) TO NR-STATUS.
+026500     WRITE NAME-REC.
+026600 8100-EXIT.
+026700     EXIT.
