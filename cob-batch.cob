@@ -0,0 +1,377 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. cob-batch.
+000300 AUTHOR. BILL BLASINGIM.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* A GnuCOBOL program
+000900* Batch greeting run - reads a roster of names from NAME-FILE
+001000* and writes a "Hello," line to PRINT-FILE for each one, so a
+001100* whole roster can be processed in a single job instead of
+001200* re-launching cob-io by hand for every operator.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*----------------------------------------------------------------
+001600* 08/09/2026  BB   Original version - batch NAME-FILE greeting
+001700*                  run, companion to the interactive cob-io.
+001800* 08/09/2026  BB   Pulled the input field and greeting message
+001900*                  text in from the shared GREETREC copybook.
+002000* 08/09/2026  BB   Added CHECKPOINT-FILE restart support - a
+002100*                  RESTART run skips forward to the last record
+002200*                  completed so an abended batch window doesn't
+002300*                  have to start back at record one.
+002400* 08/09/2026  BB   NAME-FILE now carries a second column,
+002500*                  NR-LANG-CODE, looked up against the shared
+002600*                  GREET-TEMPLATE-TABLE for each roster entry.
+002700* 08/09/2026  BB   Added a page-formatted end-of-run summary
+002800*                  report (REPORT-FILE) - total processed,
+002900*                  rejected count, and start/end time.
+003000* 08/09/2026  BB   NAME-REC moved out to the shared NAMEREC
+003100*                  copybook (now also used by cob-roster) and
+003200*                  inactive entries are now skipped and counted
+003300*                  separately instead of being greeted.
+003400* 08/09/2026  BB   Added AUDIT-FILE - a blank roster entry or an
+003500*                  unknown language code now writes an audit
+003600*                  record with a reason code and the raw input,
+003700*                  same as the interactive cob-io.
+003800* 08/09/2026  BB   CHECKPOINT-FILE is now cleared on a normal
+003900*                  exit so the run deck's restart test only
+004000*                  fires for a genuine abend; the summary
+004100*                  report now shows records skipped via
+004200*                  restart separately from records processed
+004300*                  this run, and a missing CHECKPOINT-FILE on
+004400*                  a RESTART no longer aborts the run. Also
+004500*                  fixed a missing space between the greeting
+004600*                  prefix and the name in PRINT-FILE.
+004700*----------------------------------------------------------------
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000 SOURCE-COMPUTER. GNUCOBOL.
+005100 OBJECT-COMPUTER. GNUCOBOL.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT NAME-FILE ASSIGN TO "NAMEFILE"
+005500         ORGANIZATION IS LINE SEQUENTIAL.
+005600
+005700     SELECT PRINT-FILE ASSIGN TO "GREETPRT"
+005800         ORGANIZATION IS LINE SEQUENTIAL.
+005900
+006000     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS CKPT-FILE-STATUS.
+006300
+006400     SELECT REPORT-FILE ASSIGN TO "GREETRPT"
+006500         ORGANIZATION IS LINE SEQUENTIAL.
+006600
+006700     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+006800         ORGANIZATION IS LINE SEQUENTIAL.
+006900
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  NAME-FILE
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY NAMEREC.
+007500
+007600 FD  PRINT-FILE
+007700     LABEL RECORDS ARE STANDARD.
+007800 01  PRINT-LINE                  PIC X(80).
+007900
+008000 FD  CHECKPOINT-FILE
+008100     LABEL RECORDS ARE STANDARD.
+008200 01  CKPT-RECORD.
+008300     05  CKPT-LAST-REC-NO        PIC 9(08).
+008400
+008500 FD  REPORT-FILE
+008600     LABEL RECORDS ARE STANDARD.
+008700 01  RPT-LINE                    PIC X(80).
+008800
+008900 FD  AUDIT-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100     COPY AUDITREC.
+009200
+009300 WORKING-STORAGE SECTION.
+009400   COPY GREETREC.
+009500   01  CIO-CONTROLS.
+009600       05  CIO-EOF-SWITCH        PIC X(01)   VALUE "N".
+009700           88  CIO-EOF           VALUE "Y".
+009800       05  CIO-REC-COUNT         PIC 9(05)   COMP VALUE ZERO.
+009900       05  CIO-RUN-REC-COUNT     PIC 9(05)   COMP VALUE ZERO.
+010000       05  CIO-REJECT-COUNT      PIC 9(05)   COMP VALUE ZERO.
+010100       05  CIO-INACTIVE-COUNT    PIC 9(05)   COMP VALUE ZERO.
+010200       05  CIO-SKIP-IX           PIC 9(08)   COMP VALUE ZERO.
+010300       05  CIO-RUN-MODE          PIC X(10)   VALUE SPACES.
+010400       05  CIO-LANG-FOUND-SWITCH PIC X(01)   VALUE "N".
+010500           88  CIO-LANG-FOUND    VALUE "Y".
+010600       05  CIO-RESOLVED-PREFIX   PIC X(10)   VALUE SPACES.
+010700       05  CIO-AUDIT-SEQ         PIC 9(05)   COMP VALUE ZERO.
+010800       05  CIO-AUDIT-REASON-CODE PIC X(02)   VALUE SPACES.
+010900       05  CIO-AUDIT-REASON-TEXT PIC X(21)   VALUE SPACES.
+011000       05  CIO-AUDIT-RAW-INPUT   PIC X(20)   VALUE SPACES.
+011100
+011200   01  CIO-PRINT-LINE-WORK       PIC X(80)   VALUE SPACES.
+011300
+011400   01  CKPT-CONTROLS.
+011500       05  CKPT-EOF-SWITCH       PIC X(01)   VALUE "N".
+011600           88  CKPT-EOF          VALUE "Y".
+011700       05  CKPT-FILE-STATUS      PIC X(02)   VALUE SPACES.
+011800       05  CKPT-RESTART-REC-NO   PIC 9(08)   COMP VALUE ZERO.
+011900
+012000   01  RPT-CONTROLS.
+012100       05  RPT-RUN-DATE          PIC 9(08)   VALUE ZERO.
+012200       05  RPT-START-TIME        PIC 9(08)   VALUE ZERO.
+012300       05  RPT-END-TIME          PIC 9(08)   VALUE ZERO.
+012400       05  RPT-REC-COUNT-DISP    PIC 9(05)   VALUE ZERO.
+012500       05  RPT-SKIP-COUNT-DISP   PIC 9(05)   VALUE ZERO.
+012600       05  RPT-REJECT-COUNT-DISP PIC 9(05)   VALUE ZERO.
+012700       05  RPT-INACTIVE-COUNT-DISP PIC 9(05) VALUE ZERO.
+012800
+012900 PROCEDURE DIVISION.
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-EXIT.
+013300     PERFORM 2000-PROCESS-NAME
+013400         THRU 2000-EXIT
+013500         UNTIL CIO-EOF.
+013600     PERFORM 7000-TERMINATE
+013700         THRU 7000-EXIT.
+013800     STOP RUN.
+013900
+014000 1000-INITIALIZE.
+014100     OPEN INPUT NAME-FILE.
+014200     OPEN OUTPUT PRINT-FILE.
+014300     OPEN OUTPUT AUDIT-FILE.
+014400     MOVE ZERO TO CIO-AUDIT-SEQ.
+014500     MOVE ZERO TO CIO-REC-COUNT.
+014600     MOVE ZERO TO CIO-REJECT-COUNT.
+014700     MOVE ZERO TO CIO-INACTIVE-COUNT.
+014800     ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+014900     ACCEPT RPT-START-TIME FROM TIME.
+015000     ACCEPT CIO-RUN-MODE FROM COMMAND-LINE.
+015100     IF CIO-RUN-MODE = "RESTART"
+015200         PERFORM 1400-LOAD-CHECKPOINT
+015300             THRU 1400-EXIT
+015400         OPEN EXTEND CHECKPOINT-FILE
+015500     ELSE
+015600         OPEN OUTPUT CHECKPOINT-FILE
+015700     END-IF.
+015800     IF CKPT-RESTART-REC-NO > ZERO
+015900         PERFORM 1300-SKIP-PROCESSED-NAME
+016000             THRU 1300-EXIT
+016100             VARYING CIO-SKIP-IX FROM 1 BY 1
+016200             UNTIL CIO-SKIP-IX > CKPT-RESTART-REC-NO
+016300         MOVE CKPT-RESTART-REC-NO TO CIO-REC-COUNT
+016400     END-IF.
+016500     PERFORM 1100-READ-NAME
+016600         THRU 1100-EXIT.
+016700 1000-EXIT.
+016800     EXIT.
+016900
+017000 1100-READ-NAME.
+017100     READ NAME-FILE
+017200         AT END
+017300             MOVE "Y" TO CIO-EOF-SWITCH
+017400     END-READ.
+017500 1100-EXIT.
+017600     EXIT.
+017700
+017800 1300-SKIP-PROCESSED-NAME.
+017900     READ NAME-FILE
+018000         AT END
+018100             MOVE "Y" TO CIO-EOF-SWITCH
+018200     END-READ.
+018300 1300-EXIT.
+018400     EXIT.
+018500
+018600 1400-LOAD-CHECKPOINT.
+018700     MOVE ZERO TO CKPT-RESTART-REC-NO.
+018800     OPEN INPUT CHECKPOINT-FILE.
+018900     IF CKPT-FILE-STATUS = "00"
+019000         PERFORM 1410-READ-CHECKPOINT
+019100             THRU 1410-EXIT
+019200             UNTIL CKPT-EOF
+019300         CLOSE CHECKPOINT-FILE
+019400     END-IF.
+019500 1400-EXIT.
+019600     EXIT.
+019700
+019800 1410-READ-CHECKPOINT.
+019900     READ CHECKPOINT-FILE
+020000         AT END
+020100             MOVE "Y" TO CKPT-EOF-SWITCH
+020200         NOT AT END
+020300             MOVE CKPT-LAST-REC-NO TO CKPT-RESTART-REC-NO
+020400     END-READ.
+020500 1410-EXIT.
+020600     EXIT.
+020700
+020800 2000-PROCESS-NAME.
+020900     ADD 1 TO CIO-REC-COUNT.
+021000     ADD 1 TO CIO-RUN-REC-COUNT.
+021100     MOVE NR-NAME TO GR-RAW-INPUT.
+021200     MOVE NR-LANG-CODE TO GR-LANG-CODE.
+021300     IF GR-LANG-CODE = SPACES
+021400         MOVE "EN" TO GR-LANG-CODE
+021500     END-IF.
+021600     IF NR-INACTIVE
+021700         ADD 1 TO CIO-INACTIVE-COUNT
+021800     ELSE
+021900         IF GR-RAW-INPUT = SPACES
+022000             ADD 1 TO CIO-REJECT-COUNT
+022100             MOVE "01" TO CIO-AUDIT-REASON-CODE
+022200             MOVE "BLANK INPUT" TO CIO-AUDIT-REASON-TEXT
+022300             MOVE GR-RAW-INPUT TO CIO-AUDIT-RAW-INPUT
+022400             PERFORM 5000-WRITE-AUDIT-ENTRY
+022500                 THRU 5000-EXIT
+022600         ELSE
+022700             PERFORM 2200-LOOKUP-LANG-TEMPLATE
+022800                 THRU 2200-EXIT
+022900             STRING FUNCTION TRIM(CIO-RESOLVED-PREFIX)
+023000                     DELIMITED BY SIZE
+023100                     " "                 DELIMITED BY SIZE
+023200                     GR-RAW-INPUT        DELIMITED BY SIZE
+023300                     INTO CIO-PRINT-LINE-WORK
+023400             MOVE CIO-PRINT-LINE-WORK TO PRINT-LINE
+023500             WRITE PRINT-LINE
+023600             MOVE SPACES TO CIO-PRINT-LINE-WORK
+023700         END-IF
+023800     END-IF.
+023900     PERFORM 4100-WRITE-CHECKPOINT
+024000         THRU 4100-EXIT.
+024100     PERFORM 1100-READ-NAME
+024200         THRU 1100-EXIT.
+024300 2000-EXIT.
+024400     EXIT.
+024500
+024600 2200-LOOKUP-LANG-TEMPLATE.
+024700     MOVE SPACES TO CIO-RESOLVED-PREFIX.
+024800     MOVE "N" TO CIO-LANG-FOUND-SWITCH.
+024900     PERFORM 2210-SEARCH-TEMPLATE
+025000         THRU 2210-EXIT
+025100         VARYING GREET-TEMPLATE-IX FROM 1 BY 1
+025200         UNTIL GREET-TEMPLATE-IX > 3
+025300             OR CIO-LANG-FOUND.
+025400     IF NOT CIO-LANG-FOUND
+025500         MOVE GREET-MSG-PREFIX TO CIO-RESOLVED-PREFIX
+025600         MOVE "03" TO CIO-AUDIT-REASON-CODE
+025700         MOVE "UNKNOWN LANGUAGE CODE" TO CIO-AUDIT-REASON-TEXT
+025800         MOVE GR-RAW-INPUT TO CIO-AUDIT-RAW-INPUT
+025900         PERFORM 5000-WRITE-AUDIT-ENTRY
+026000             THRU 5000-EXIT
+026100     END-IF.
+026200 2200-EXIT.
+026300     EXIT.
+026400
+026500 2210-SEARCH-TEMPLATE.
+026600     IF GT-LANG-CODE(GREET-TEMPLATE-IX) = GR-LANG-CODE
+026700         MOVE GT-MSG-PREFIX(GREET-TEMPLATE-IX)
+026800             TO CIO-RESOLVED-PREFIX
+026900         MOVE "Y" TO CIO-LANG-FOUND-SWITCH
+027000     END-IF.
+027100 2210-EXIT.
+027200     EXIT.
+027300
+027400 4100-WRITE-CHECKPOINT.
+027500     MOVE CIO-REC-COUNT TO CKPT-LAST-REC-NO.
+027600     WRITE CKPT-RECORD.
+027700 4100-EXIT.
+027800     EXIT.
+027900
+028000 7000-TERMINATE.
+028100     PERFORM 6000-WRITE-SUMMARY-REPORT
+028200         THRU 6000-EXIT.
+028300     CLOSE NAME-FILE.
+028400     CLOSE PRINT-FILE.
+028500     CLOSE CHECKPOINT-FILE.
+028600     PERFORM 4200-CLEAR-CHECKPOINT
+028700         THRU 4200-EXIT.
+028800     CLOSE AUDIT-FILE.
+028900 7000-EXIT.
+029000     EXIT.
+029100
+029200*----------------------------------------------------------------
+029300* A clean run reaches this point, so the checkpoint trail it
+029400* left behind no longer means anything - clear it down to empty
+029500* so the run deck's restart test does not fire for the next,
+029600* unrelated run.
+029700*----------------------------------------------------------------
+029800 4200-CLEAR-CHECKPOINT.
+029900     OPEN OUTPUT CHECKPOINT-FILE.
+030000     CLOSE CHECKPOINT-FILE.
+030100 4200-EXIT.
+030200     EXIT.
+
+030300 5000-WRITE-AUDIT-ENTRY.
+030400     MOVE SPACES TO AUDIT-REC.
+030500     ADD 1 TO CIO-AUDIT-SEQ.
+030600     ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+030700     ACCEPT AU-RUN-TIME FROM TIME.
+030800     MOVE CIO-AUDIT-SEQ TO AU-SEQ-NO.
+030900     MOVE CIO-AUDIT-REASON-CODE TO AU-REASON-CODE.
+031000     MOVE CIO-AUDIT-REASON-TEXT TO AU-REASON-TEXT.
+031100     MOVE CIO-AUDIT-RAW-INPUT TO AU-RAW-INPUT.
+031200     WRITE AUDIT-REC.
+031300 5000-EXIT.
+031400     EXIT.
+031500
+031600 6000-WRITE-SUMMARY-REPORT.
+031700     ACCEPT RPT-END-TIME FROM TIME.
+031800     OPEN OUTPUT REPORT-FILE.
+031900     MOVE "================================================"
+032000         TO RPT-LINE.
+032100     WRITE RPT-LINE.
+032200     MOVE "          GREETING BATCH RUN - SUMMARY REPORT"
+032300         TO RPT-LINE.
+032400     WRITE RPT-LINE.
+032500     MOVE "================================================"
+032600         TO RPT-LINE.
+032700     WRITE RPT-LINE.
+032800     MOVE SPACES TO RPT-LINE.
+032900     WRITE RPT-LINE.
+033000     MOVE SPACES TO RPT-LINE.
+033100     STRING "Run date .......... " DELIMITED BY SIZE
+033200             RPT-RUN-DATE  DELIMITED BY SIZE
+033300             INTO RPT-LINE.
+033400     WRITE RPT-LINE.
+033500     MOVE SPACES TO RPT-LINE.
+033600     STRING "Start time ........ " DELIMITED BY SIZE
+033700             RPT-START-TIME DELIMITED BY SIZE
+033800             INTO RPT-LINE.
+033900     WRITE RPT-LINE.
+034000     MOVE SPACES TO RPT-LINE.
+034100     STRING "End time .......... " DELIMITED BY SIZE
+034200             RPT-END-TIME  DELIMITED BY SIZE
+034300             INTO RPT-LINE.
+034400     WRITE RPT-LINE.
+034500     MOVE SPACES TO RPT-LINE.
+034600     WRITE RPT-LINE.
+034700     MOVE SPACES TO RPT-LINE.
+034800     MOVE CKPT-RESTART-REC-NO TO RPT-SKIP-COUNT-DISP.
+034900     STRING "Names skipped (restart) . " DELIMITED BY SIZE
+035000             RPT-SKIP-COUNT-DISP DELIMITED BY SIZE
+035100             INTO RPT-LINE.
+035200     WRITE RPT-LINE.
+035300     MOVE CIO-RUN-REC-COUNT TO RPT-REC-COUNT-DISP.
+035400     MOVE CIO-REJECT-COUNT TO RPT-REJECT-COUNT-DISP.
+035500     MOVE SPACES TO RPT-LINE.
+035600     STRING "Names processed ..... " DELIMITED BY SIZE
+035700             RPT-REC-COUNT-DISP DELIMITED BY SIZE
+035800             INTO RPT-LINE.
+035900     WRITE RPT-LINE.
+036000     MOVE SPACES TO RPT-LINE.
+036100     STRING "Names rejected ..... " DELIMITED BY SIZE
+036200             RPT-REJECT-COUNT-DISP DELIMITED BY SIZE
+036300             INTO RPT-LINE.
+036400     WRITE RPT-LINE.
+036500     MOVE CIO-INACTIVE-COUNT TO RPT-INACTIVE-COUNT-DISP.
+036600     MOVE SPACES TO RPT-LINE.
+036700     STRING "Names inactive ..... " DELIMITED BY SIZE
+036800             RPT-INACTIVE-COUNT-DISP DELIMITED BY SIZE
+036900             INTO RPT-LINE.
+037000     WRITE RPT-LINE.
+037100     MOVE "================================================"
+037200         TO RPT-LINE.
+037300     WRITE RPT-LINE.
+037400     CLOSE REPORT-FILE.
+037500 6000-EXIT.
+037600     EXIT.
